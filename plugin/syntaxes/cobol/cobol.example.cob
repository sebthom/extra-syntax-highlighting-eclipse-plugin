@@ -5,90 +5,1195 @@
 000400 ENVIRONMENT DIVISION.
 000500 INPUT-OUTPUT SECTION.
 000600 FILE-CONTROL.
-000700     SELECT EmployeeFile ASSIGN TO 'employee.txt'
-000800         ORGANIZATION IS LINE SEQUENTIAL.
-000900* The environment division describes the file handling.
-001000* The SELECT statement defines the file we are going to read,
-001100* and LINE SEQUENTIAL specifies it's a text file.
-
-001200 DATA DIVISION.
-001300 FILE SECTION.
-001400 FD  EmployeeFile.
-001500 01  EmployeeRecord.
-001600     05 EmployeeID          PIC 9(5).
-001700     05 EmployeeName        PIC A(20).
-001800     05 EmployeeSalary      PIC 9(6)V99.
-001900* In the file section, we define the structure of the input file
-002000* records.
-002100* EmployeeID is a 5-digit number.
-002200* EmployeeName is an alphanumeric string of 20 characters.
-002300* EmployeeSalary is a numeric value with 6 digits before and 2
-002400* digits after the decimal point.
-
-002500 WORKING-STORAGE SECTION.
-002600 01  WS-Totals.
-002700     05 WS-EmployeeCount    PIC 9(5) VALUE 0.
-002800     05 WS-TotalSalary      PIC 9(8)V99 VALUE 0.
-002900* The working-storage section contains variables for counting
-003000* employees and accumulating the total salary.
-003100* WS-EmployeeCount starts at 0, and WS-TotalSalary starts at 0.00.
-
-003200 01  WS-EndOfFile           PIC X VALUE 'N'.
-003300* A flag to indicate the end of the file, initially set to 'N'
-003400* (No).
-
-003500 01  WS-DisplayData.
-003600     05 WS-DisplayID        PIC 9(5).
-003700     05 WS-DisplayName      PIC A(20).
-003800     05 WS-DisplaySalary    PIC 9(6)V99.
-003900* These variables will hold the employee details temporarily for
-004000* display purposes.
-
-004100 PROCEDURE DIVISION.
-004200 Main-Processing.
-004300     OPEN INPUT EmployeeFile
-004400* Open the input file for reading.
-
-004500     PERFORM UNTIL WS-EndOfFile = 'Y'
-004600         READ EmployeeFile
-004700             AT END
-004800                 MOVE 'Y' TO WS-EndOfFile
-004900* If the end of the file is reached, set WS-EndOfFile to 'Y'.
-005000             NOT AT END
-005100                 PERFORM Process-Record
-005200* If we have not reached the end, process the current record.
-005300         END-READ
-005400     END-PERFORM
-005500* Keep reading and processing records until the end of the file.
-
-005600     CLOSE EmployeeFile
-005700* Close the file after processing all records.
-
-005800     PERFORM Display-Results
-005900* Display the final results after all records have been
-006000* processed.
-
-006100     STOP RUN.
-006200* End the program.
-
-006300 Process-Record.
-006400     ADD 1 TO WS-EmployeeCount
-006500* Increment the employee count by 1.
-
-006600     ADD EmployeeSalary TO WS-TotalSalary
-006700* Add the current employee's salary to the total salary.
-
-006800     MOVE EmployeeID TO WS-DisplayID
-006900     MOVE EmployeeName TO WS-DisplayName
-007000     MOVE EmployeeSalary TO WS-DisplaySalary
-007100* Move the current employee's details to display variables.
-
-007200     DISPLAY 'Processing: ' WS-DisplayID ' ' WS-DisplayName ' '
-007300     WS-DisplaySalary.
-007400* Display the employee's details.
-
-007500 Display-Results.
-007600     DISPLAY 'Total Employees Processed: ' WS-EmployeeCount
-007700     DISPLAY 'Total Salary: ' WS-TotalSalary.
-007800* Display the final results: the total number of employees and
-007900* the total salary.
+000700     SELECT EmployeeFile ASSIGN TO 'employee.dat'
+000800         ORGANIZATION IS INDEXED
+000900         ACCESS MODE IS DYNAMIC
+001000         RECORD KEY IS EmployeeID
+001100         FILE STATUS IS WS-EmployeeFile-Status.
+001200* The environment division describes the file handling.
+001300* EmployeeFile is keyed on EmployeeID so a single bad salary can
+001400* be corrected in place with Single-Record-Correction instead of
+001500* regenerating and rereading the whole file.
+
+001600     SELECT EmployeeErrorFile ASSIGN TO 'employee-errors.txt'
+001700         ORGANIZATION IS LINE SEQUENTIAL
+001800         FILE STATUS IS WS-EmployeeErrorFile-Status.
+001900* EmployeeErrorFile collects any record that fails the edit
+002000* checks in Edit-Employee-Record, so bad or duplicate records
+002100* never reach WS-Totals but are not silently lost either.
+
+002200     SELECT CheckpointFile ASSIGN TO 'employee.ckp'
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS WS-CheckpointFile-Status.
+002500* CheckpointFile holds the last successfully processed EmployeeID
+002600* and the running totals as of that point, so Check-For-Restart
+002700* can reposition EmployeeFile and resume Batch-Processing after
+002800* an abend instead of starting over from the first record.
+
+002900     SELECT ReportFile ASSIGN TO 'employee-report.txt'
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-ReportFile-Status.
+003200* ReportFile is the page-formatted printed report written by
+003300* Write-Report-Detail-Line and Write-Report-Totals, so management
+003400* has something printable instead of scraping job-log output.
+
+003500     SELECT YtdFile ASSIGN TO 'employee-ytd.dat'
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS DYNAMIC
+003800         RECORD KEY IS YtdEmployeeID
+003900         FILE STATUS IS WS-YtdFile-Status.
+004000* YtdFile carries each employee's cumulative salary paid forward
+004100* from one pay-period run to the next, so WS-TotalSalary is not
+004200* the only place the year's figures live.
+
+004300     SELECT ExtractFile ASSIGN TO 'employee-extract.csv'
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-ExtractFile-Status.
+004600* ExtractFile is the comma-delimited extract Write-Extract-Record
+004700* builds for every accepted employee, for finance to load straight
+004800* into the general ledger feed.
+
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  EmployeeFile.
+005200 01  EmployeeRecord.
+005300     05 EmployeeID              PIC 9(5).
+005400     05 EmployeeName            PIC A(20).
+005500     05 EmployeeDepartmentCode  PIC X(4).
+005600     05 EmployeeSalary          PIC 9(6)V99.
+005700     05 EmployeeStatus          PIC X(01).
+005800         88 EmployeeActive          VALUE 'A'.
+005900         88 EmployeeTerminated      VALUE 'T'.
+006000* In the file section, we define the structure of the input file
+006100* records.
+006200* EmployeeID is a 5-digit number and is also the RECORD KEY for
+006300* EmployeeFile.
+006400* EmployeeName is an alphanumeric string of 20 characters.
+006500* EmployeeDepartmentCode identifies which department the
+006600* employee belongs to, and feeds the department subtotals in
+006700* Display-Results.
+006800* EmployeeSalary is a numeric value with 6 digits before and 2
+006900* digits after the decimal point.
+007000* EmployeeStatus is 'A' for an active employee or 'T' for one
+007100* who has been terminated; Process-Record looks at it to decide
+007200* between Process-Active-Record and Process-Inactive-Record.
+
+007300 01  EmployeeTrailerRecord REDEFINES EmployeeRecord.
+007400     05 TR-Trailer-ID               PIC 9(5).
+007500     05 TR-Expected-Count           PIC 9(5).
+007600     05 FILLER                      PIC X(14).
+007700     05 TR-Expected-Total-Salary    PIC 9(8)V99.
+007800     05 FILLER                      PIC X(4).
+007900* EmployeeTrailerRecord is a second view of the same 38-byte slot
+008000* as EmployeeRecord, for the one trailer record every EmployeeFile
+008100* now carries: TR-Trailer-ID is the sentinel EmployeeID
+008200* WS-Trailer-EmployeeID (above the highest EmployeeID any real
+008300* employee can have), and TR-Expected-Count/TR-Expected-Total-
+008400* Salary are the counts Reconcile-Totals checks WS-EmployeeCount
+008500* and WS-TotalSalary against once the file has been read to the
+008600* end. TR-Expected-Total-Salary covers every employee regardless
+008700* of EmployeeStatus, the same as WS-TotalSalary does.
+
+008800 FD  EmployeeErrorFile.
+008900 01  EmployeeErrorRecord.
+009000     05 EmployeeErrorID         PIC 9(5).
+009100     05 EmployeeErrorReasonCode PIC 9(2).
+009200     05 EmployeeErrorReasonText PIC X(40).
+009300* EmployeeErrorRecord carries the offending EmployeeID plus a
+009400* short numeric reason code and text so the error file can be
+009500* reviewed without going back to the original employee.dat.
+
+009600 FD  CheckpointFile.
+009700 01  CheckpointRecord.
+009800     05 CheckpointEmployeeID        PIC 9(5).
+009900     05 CheckpointEmployeeCount     PIC 9(5).
+010000     05 CheckpointTotalSalary       PIC 9(8)V99.
+010100     05 CheckpointActiveCount       PIC 9(5).
+010200     05 CheckpointActiveSalary      PIC 9(8)V99.
+010300     05 CheckpointInactiveCount     PIC 9(5).
+010400     05 CheckpointInactiveSalary    PIC 9(8)V99.
+010500     05 CheckpointErrorCount        PIC 9(5).
+010600     05 CheckpointDepartmentCount   PIC 9(3).
+010700     05 CheckpointDepartmentEntry OCCURS 50 TIMES
+010800                             INDEXED BY CheckpointDept-Index.
+010900         10 CheckpointDept-Code          PIC X(4).
+011000         10 CheckpointDept-Emp-Count     PIC 9(5).
+011100         10 CheckpointDept-Salary-Total  PIC 9(8)V99.
+011200     05 CheckpointRunDate           PIC 9(8).
+011300     05 CheckpointSeenIDCount       PIC 9(5).
+011400     05 CheckpointSeenIDEntry OCCURS 99000 TIMES
+011500                             INDEXED BY CheckpointSeenID-Index
+011600                             PIC 9(5).
+011700     05 CheckpointReportPageCount   PIC 9(3).
+011800     05 CheckpointReportLineCount   PIC 9(3).
+011900* CheckpointRecord is the single line written periodically by
+012000* Write-Checkpoint: the last EmployeeID processed, WS-Totals,
+012100* WS-Status-Totals, WS-ErrorCount, the department subtotal table,
+012200* WS-Run-Date, the seen-ID table, and the report's page/line
+012300* counters as of that record, so Check-For-Restart can put every
+012400* figure a restart needs back the way it was, including where
+012500* Write-Report-Detail-Line/Write-Report-Totals left off on the
+012600* page the prior run last wrote, instead of just the grand
+012700* employee count and salary.
+
+012800 FD  ReportFile.
+012900 01  ReportRecord                PIC X(82).
+013000* ReportRecord is one print line. Write-Report-Headings,
+013100* Write-Report-Detail-Line, and Write-Report-Totals each build a
+013200* working-storage line and WRITE it FROM there, so every line on
+013300* the report lines up in the same columns.
+
+013400 FD  YtdFile.
+013500 01  YtdRecord.
+013600     05 YtdEmployeeID            PIC 9(5).
+013700     05 YtdCumulativeSalary      PIC 9(8)V99.
+013800* One YtdRecord per employee, updated by Update-Ytd-Totals every
+013900* run instead of being reset to zero like WS-TotalSalary is.
+
+014000 FD  ExtractFile.
+014100 01  ExtractRecord               PIC X(80).
+014200* ExtractRecord is one comma-delimited line built by
+014300* Write-Extract-Record and written FROM WS-Extract-Line, one per
+014400* accepted employee.
+
+014500 WORKING-STORAGE SECTION.
+014600 01  WS-EmployeeFile-Status     PIC X(2) VALUE '00'.
+014700* WS-EmployeeFile-Status receives the standard COBOL file status
+014800* code after every OPEN, READ, START, and REWRITE against the
+014900* indexed EmployeeFile. Batch-Processing and Single-Record-
+015000* Correction check it right after OPEN so a missing or unusable
+015100* employee.dat is diagnosed instead of running an empty batch
+015200* pass; the REWRITE INVALID KEY branch in Single-Record-Correction
+015300* checks it again to report a failed correction.
+
+015400 01  WS-CheckpointFile-Status   PIC X(2) VALUE '00'.
+015500* WS-CheckpointFile-Status receives the file status code for
+015600* every OPEN, READ, WRITE, and CLOSE against CheckpointFile.
+
+015700 01  WS-YtdFile-Status          PIC X(2) VALUE '00'.
+015800* WS-YtdFile-Status receives the file status code for every
+015900* OPEN, READ, WRITE, and REWRITE against YtdFile; a status of
+016000* '35' on the first OPEN I-O means YtdFile does not exist yet.
+
+016100 01  WS-EmployeeErrorFile-Status PIC X(2) VALUE '00'.
+016200 01  WS-ReportFile-Status        PIC X(2) VALUE '00'.
+016300 01  WS-ExtractFile-Status       PIC X(2) VALUE '00'.
+016400* These three receive the file status code for every OPEN against
+016500* EmployeeErrorFile, ReportFile, and ExtractFile; Batch-Processing
+016600* checks all three right after opening them, whether fresh with
+016700* OPEN OUTPUT or, on a restart, OPEN EXTEND, since an EXTEND
+016800* against a file ops has archived or cleared since the last run
+016900* would otherwise abend the job with no diagnostic.
+
+017000 01  WS-Checkpoint-Controls.
+017100     05 WS-Checkpoint-Interval         PIC 9(5) VALUE 01000.
+017200     05 WS-Records-Since-Checkpoint    PIC 9(5) VALUE 0.
+017300     05 WS-Checkpoint-EmployeeID       PIC 9(5) VALUE 0.
+017400* A checkpoint is written every WS-Checkpoint-Interval records;
+017500* WS-Checkpoint-EmployeeID holds the restart position read back
+017600* from CheckpointFile by Check-For-Restart.
+
+017700 01  WS-Report-Controls.
+017800     05 WS-Report-Page-Count     PIC 9(3) VALUE 0.
+017900     05 WS-Report-Line-Count     PIC 9(3) VALUE 0.
+018000     05 WS-Report-Lines-Per-Page PIC 9(3) VALUE 060.
+018100* WS-Report-Line-Count is compared against
+018200* WS-Report-Lines-Per-Page after every detail line; once a page
+018300* fills up, Write-Report-Detail-Line closes it out with a footer
+018400* and starts the next page with a fresh heading.
+
+018500 01  WS-Report-Heading-1.
+018600     05 FILLER                   PIC X(10) VALUE SPACES.
+018700     05 WS-RH1-Title             PIC X(30) VALUE
+018800         'EMPLOYEE PROCESSING REPORT'.
+018900     05 FILLER                   PIC X(24) VALUE SPACES.
+019000     05 WS-RH1-Page-Label        PIC X(5) VALUE 'PAGE '.
+019100     05 WS-RH1-Page-Number       PIC ZZ9.
+
+019200 01  WS-Report-Heading-2.
+019300     05 FILLER                   PIC X(10) VALUE SPACES.
+019400     05 WS-RH2-Col1              PIC X(10) VALUE 'EMP ID'.
+019500     05 WS-RH2-Col2              PIC X(22) VALUE 'EMPLOYEE NAME'.
+019600     05 WS-RH2-Col3              PIC X(8)  VALUE 'DEPT'.
+019700     05 WS-RH2-Col4              PIC X(15) VALUE 'SALARY'.
+019800     05 FILLER                   PIC X(2) VALUE SPACES.
+019900     05 WS-RH2-Col5              PIC X(15) VALUE 'YTD SALARY'.
+020000* The two heading lines are written at the top of every page by
+020100* Write-Report-Headings.
+
+020200 01  WS-Report-Detail-Line.
+020300     05 FILLER                   PIC X(10) VALUE SPACES.
+020400     05 WS-RD-ID                 PIC ZZZZ9.
+020500     05 FILLER                   PIC X(2) VALUE SPACES.
+020600     05 WS-RD-Name               PIC X(20).
+020700     05 FILLER                   PIC X(2) VALUE SPACES.
+020800     05 WS-RD-Dept               PIC X(4).
+020900     05 FILLER                   PIC X(4) VALUE SPACES.
+021000     05 WS-RD-Salary             PIC $$$,$$$,$$9.99.
+021100     05 FILLER                   PIC X(2) VALUE SPACES.
+021200     05 WS-RD-Ytd-Salary         PIC $$$,$$$,$$9.99.
+021300* Write-Report-Detail-Line builds one of these for every accepted
+021400* employee record, the same detail that Process-Record also
+021500* sends to DISPLAY for the job log. WS-RD-Ytd-Salary is this
+021600* employee's cumulative salary after Update-Ytd-Totals has
+021700* folded the current period's salary into YtdFile.
+
+021800 01  WS-Report-Footer.
+021900     05 FILLER                   PIC X(10) VALUE SPACES.
+022000     05 WS-RF-Text               PIC X(30)
+022100                                 VALUE '*** END OF PAGE ***'.
+
+022200 01  WS-Report-Reconciliation-Line.
+022300     05 FILLER                   PIC X(10) VALUE SPACES.
+022400     05 WS-RC-Text               PIC X(45)
+022500         VALUE '*** RECONCILIATION FAILED, TOTALS SUSPECT ***'.
+022600* Written once at the top of Write-Report-Totals when Reconcile-
+022700* Totals has set WS-Reconciliation-Failed, so the printed report
+022800* carries the same warning the console DISPLAY and RETURN-CODE
+022900* already carry.
+
+023000 01  WS-Report-Totals-Line.
+023100     05 FILLER                   PIC X(10) VALUE SPACES.
+023200     05 WS-RT-Label              PIC X(28).
+023300     05 WS-RT-Count-Value        PIC ZZZ,ZZ9.
+023400     05 FILLER                   PIC X(2) VALUE SPACES.
+023500     05 WS-RT-Money-Value        PIC $$$,$$$,$$9.99.
+023600* WS-Report-Totals-Line is reused for each grand-total and
+023700* department-subtotal line Write-Report-Totals prints; a line
+023800* that does not need one of the two value fields just moves 0
+023900* to it.
+
+024000 01  WS-Totals.
+024100     05 WS-EmployeeCount    PIC 9(5) VALUE 0.
+024200     05 WS-TotalSalary      PIC 9(8)V99 VALUE 0.
+024300* The working-storage section contains variables for counting
+024400* employees and accumulating the total salary.
+024500* WS-EmployeeCount starts at 0, and WS-TotalSalary starts at 0.00.
+
+024600 01  WS-Status-Totals.
+024700     05 WS-Active-EmployeeCount     PIC 9(5) VALUE 0.
+024800     05 WS-Active-TotalSalary       PIC 9(8)V99 VALUE 0.
+024900     05 WS-Inactive-EmployeeCount   PIC 9(5) VALUE 0.
+025000     05 WS-Inactive-TotalSalary     PIC 9(8)V99 VALUE 0.
+025100* WS-EmployeeCount/WS-TotalSalary above stay the grand totals
+025200* across every employee in the file, active or terminated, so
+025300* Reconcile-Totals still checks them against the trailer
+025400* unchanged; WS-Status-Totals breaks that same population down
+025500* by EmployeeStatus for Display-Results.
+
+025600 01  WS-EndOfFile           PIC X VALUE 'N'.
+025700* A flag to indicate the end of the file, initially set to 'N'
+025800* (No).
+
+025900 01  WS-Extract-Controls.
+026000     05 WS-Run-Date              PIC 9(8).
+026100     05 WS-EX-Salary-Edited      PIC 9(6).99.
+026200     05 WS-Extract-Line          PIC X(80).
+026300     05 WS-EX-Name-Length        PIC 9(2).
+026400* WS-Run-Date is read once, in Batch-Processing, from the system
+026500* date; WS-EX-Salary-Edited exists only to force a decimal point
+026600* into the CSV salary field, since EmployeeSalary itself has an
+026700* implied one; WS-Extract-Line is built by Write-Extract-Record
+026800* and written FROM there, the same pattern used for ReportRecord.
+026900* WS-EX-Name-Length is how many characters of EmployeeName,
+027000* counting from the left, are not trailing spaces, so Write-
+027100* Extract-Record can string just that much of the name into the
+027200* extract instead of its full blank-padded PIC A(20).
+
+027300 01  WS-DisplayData.
+027400     05 WS-DisplayID        PIC 9(5).
+027500     05 WS-DisplayName      PIC A(20).
+027600     05 WS-DisplaySalary    PIC 9(6)V99.
+027700* These variables will hold the employee details temporarily for
+027800* display purposes.
+
+027900 01  WS-Edit-Controls.
+028000     05 WS-Record-Status        PIC X(01) VALUE 'V'.
+028100         88 WS-Record-Valid          VALUE 'V'.
+028200         88 WS-Record-Invalid        VALUE 'I'.
+028300     05 WS-Salary-Status        PIC X(01) VALUE 'V'.
+028400         88 WS-Salary-Valid          VALUE 'V'.
+028500         88 WS-Salary-Overflow       VALUE 'O'.
+028600     05 WS-Error-Reason-Code     PIC 9(2) VALUE 0.
+028700     05 WS-Error-Reason-Text     PIC X(40) VALUE SPACES.
+028800     05 WS-ErrorCount            PIC 9(5) VALUE 0.
+028900* WS-Record-Status is set by Edit-Employee-Record for each record
+029000* read, and drives whether Process-Record or Write-Error-Record
+029100* runs for that record. WS-Salary-Status is set separately by
+029200* Check-Salary-Range, called from Process-Record, so a record that
+029300* is otherwise valid but would push WS-TotalSalary past what
+029400* PIC 9(8)V99 can hold is still routed to EmployeeErrorFile
+029500* instead of silently wrapping.
+
+029600 01  WS-Valid-ID-Range.
+029700     05 WS-Min-EmployeeID        PIC 9(5) VALUE 00001.
+029800     05 WS-Max-EmployeeID        PIC 9(5) VALUE 99000.
+029900* A zero or blank EmployeeID falls outside this range and is
+030000* rejected along with anything above the highest ID we issue.
+
+030100 01  WS-Trailer-Controls.
+030200     05 WS-Trailer-EmployeeID       PIC 9(5) VALUE 99999.
+030300     05 WS-Trailer-Found            PIC X(01) VALUE 'N'.
+030400         88 WS-Trailer-Present          VALUE 'Y'.
+030500     05 WS-Trailer-Expected-Count   PIC 9(5) VALUE 0.
+030600     05 WS-Trailer-Expected-Total-Salary PIC 9(8)V99 VALUE 0.
+030700     05 WS-Reconciliation-Flag      PIC X(01) VALUE 'N'.
+030800         88 WS-Reconciliation-Failed    VALUE 'Y'.
+030900* WS-Trailer-EmployeeID is the sentinel key every EmployeeFile's
+031000* trailer record is written under, above WS-Max-EmployeeID so it
+031100* always sorts last and can never collide with a real employee.
+031200* Reconcile-Totals compares WS-Trailer-Expected-Count/Total-
+031300* Salary against WS-EmployeeCount/WS-TotalSalary once the
+031400* trailer has been read. WS-Reconciliation-Flag is set when that
+031500* check fails or the trailer is missing, so Write-Report-Totals
+031600* can stamp the printed report itself instead of leaving the
+031700* failure visible only on the console and RETURN-CODE.
+
+031800 01  WS-Seen-ID-Table.
+031900     05 WS-Seen-ID-Count         PIC 9(5) VALUE 0.
+032000     05 WS-Seen-ID-Entry OCCURS 99000 TIMES
+032100                          DEPENDING ON WS-Seen-ID-Count
+032200                          INDEXED BY WS-Seen-ID-Index
+032300                          PIC 9(5).
+032400* WS-Seen-ID-Table remembers every EmployeeID accepted so far in
+032500* this run so a retransmitted employee.dat cannot double-count
+032600* the same employee into WS-Totals. Sized to WS-Max-EmployeeID
+032700* since that is the highest EmployeeID Edit-Employee-Record will
+032800* ever let through, so every distinct valid ID has a slot.
+032900* DEPENDING ON WS-Seen-ID-Count keeps SEARCH in Edit-Employee-
+033000* Record bounded to the entries actually populated so far instead
+033100* of always scanning the full 99,000-slot table.
+
+033200 01  WS-Department-Table.
+033300     05 WS-Department-Count      PIC 9(3) VALUE 0.
+033400     05 WS-Department-Entry OCCURS 50 TIMES
+033500                            DEPENDING ON WS-Department-Count
+033600                            INDEXED BY WS-Department-Index.
+033700         10 WS-Department-Code         PIC X(4).
+033800         10 WS-Department-Emp-Count    PIC 9(5).
+033900         10 WS-Department-Salary-Total PIC 9(8)V99.
+034000* WS-Department-Table accumulates a subtotal count and salary
+034100* total for every distinct EmployeeDepartmentCode seen by
+034200* Process-Record, so Display-Results can print a per-department
+034300* breakdown alongside the company-wide total. Update-Department-
+034400* Totals will not add a 51st distinct department code past this
+034500* OCCURS 50; a department that does not fit in the table still has
+034600* its employee and salary in the grand totals, just not its own
+034700* subtotal line. DEPENDING ON WS-Department-Count keeps SEARCH in
+034800* Update-Department-Totals bounded to the entries populated so
+034900* far instead of always scanning all 50 slots.
+
+035000 01  WS-Run-Mode                 PIC X(01) VALUE 'B'.
+035100     88 WS-Batch-Mode                VALUE 'B'.
+035200     88 WS-Correction-Mode            VALUE 'L'.
+035300* WS-Run-Mode comes from the command line that started the job.
+035400* 'B' runs the normal batch pass over EmployeeFile, and 'L' runs
+035500* Single-Record-Correction to look up and fix one employee
+035600* without a full-file reload.
+
+035700 01  WS-Correction-Data.
+035800     05 WS-Correction-EmployeeID    PIC 9(5).
+035900     05 WS-Correction-New-Salary    PIC 9(6)V99.
+036000* Holds the EmployeeID and corrected salary keyed in at the
+036100* console during Single-Record-Correction.
+
+036200 PROCEDURE DIVISION.
+036300 Main-Processing.
+036400     ACCEPT WS-Run-Mode FROM COMMAND-LINE
+036500* A command-line argument of 'L' starts correction/lookup mode;
+036600* anything else, including no argument at all, runs the normal
+036700* batch pass.
+
+036800     IF WS-Correction-Mode
+036900         PERFORM Single-Record-Correction
+037000     ELSE
+037100         PERFORM Batch-Processing
+037200     END-IF
+
+037300     STOP RUN.
+037400* End the program.
+
+037500 Batch-Processing.
+037600     OPEN INPUT EmployeeFile
+037700     IF WS-EmployeeFile-Status NOT = '00'
+037800         DISPLAY 'EMPLOYEEFILE OPEN FAILED, FILE STATUS: '
+037900             WS-EmployeeFile-Status
+038000     END-IF
+038100* Open the input file for reading. A status other than '00' means
+038200* employee.dat is missing or otherwise unusable, and the run below
+038300* will simply find nothing to read; this DISPLAY gives the
+038400* operator a diagnosis instead of an unexplained empty report.
+
+038500     ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+038600* WS-Run-Date is stamped on every line of the CSV extract so
+038700* finance can tie a GL entry back to the run that produced it.
+
+038800     PERFORM Open-Ytd-File
+038900* YtdFile carries cumulative salary forward from the last
+039000* pay-period run, so it is opened I-O rather than fresh each time.
+
+039100     PERFORM Check-For-Restart
+039200* Reposition EmployeeFile and restore WS-Totals, WS-Status-Totals,
+039300* WS-ErrorCount, and WS-Department-Table if a checkpoint was left
+039400* behind by a prior run that did not reach AT END; also leaves
+039500* WS-Checkpoint-EmployeeID positive when this is a restart, so the
+039600* output files below know whether to pick up where the prior run
+039700* left off instead of starting fresh.
+
+039800     IF WS-Checkpoint-EmployeeID > 0
+039900         OPEN EXTEND EmployeeErrorFile
+040000         OPEN EXTEND ReportFile
+040100         OPEN EXTEND ExtractFile
+040200         DISPLAY 'RESTART: APPENDING TO PRIOR ERROR FILE, '
+040300             'REPORT, AND EXTRACT'
+040400     ELSE
+040500         OPEN OUTPUT EmployeeErrorFile
+040600         OPEN OUTPUT ReportFile
+040700         OPEN OUTPUT ExtractFile
+040800         PERFORM Write-Report-Headings
+040900     END-IF
+041000     IF WS-EmployeeErrorFile-Status NOT = '00'
+041100         DISPLAY 'EMPLOYEEERRORFILE OPEN FAILED, FILE STATUS: '
+041200             WS-EmployeeErrorFile-Status
+041300     END-IF
+041400     IF WS-ReportFile-Status NOT = '00'
+041500         DISPLAY 'REPORTFILE OPEN FAILED, FILE STATUS: '
+041600             WS-ReportFile-Status
+041700     END-IF
+041800     IF WS-ExtractFile-Status NOT = '00'
+041900         DISPLAY 'EXTRACTFILE OPEN FAILED, FILE STATUS: '
+042000             WS-ExtractFile-Status
+042100     END-IF
+042200* A fresh run truncates the error file, the printed report, and
+042300* the GL extract the same as always and starts ReportFile with a
+042400* fresh page-1 heading. A restart run opens all three EXTEND
+042500* instead, so the partial output a prior run already produced
+042600* before its checkpoint is kept rather than being overwritten by
+042700* a short post-checkpoint-only report and extract. Either way,
+042800* the three status fields above are checked right after the OPEN
+042900* actually used, the same DISPLAY-and-continue pattern as
+043000* EmployeeFile, CheckpointFile, and YtdFile, so an EXTEND against
+043100* a file ops has cleared since the last run is diagnosed instead
+043200* of abending the job.
+
+043300     PERFORM UNTIL WS-EndOfFile = 'Y'
+043400         READ EmployeeFile NEXT RECORD
+043500             AT END
+043600                 MOVE 'Y' TO WS-EndOfFile
+043700* If the end of the file is reached, set WS-EndOfFile to 'Y'.
+043800             NOT AT END
+043900                 IF EmployeeID = WS-Trailer-EmployeeID
+044000                     PERFORM Capture-Trailer-Totals
+044100                 ELSE
+044200                     PERFORM Edit-Employee-Record
+044300                     IF WS-Record-Valid
+044400                         PERFORM Process-Record
+044500                     ELSE
+044600                         PERFORM Write-Error-Record
+044700                     END-IF
+044800                     PERFORM Checkpoint-If-Needed
+044900* Edit every record before it is allowed anywhere near
+045000* WS-Totals; only a record that passes the edit checks is
+045100* processed, everything else is routed to the error file. The
+045200* one record keyed WS-Trailer-EmployeeID is the trailer, and
+045300* goes to Capture-Trailer-Totals instead, never to the edit
+045400* checks or WS-Totals.
+045500                 END-IF
+045600         END-READ
+045700     END-PERFORM
+045800* Keep reading and processing records until the end of the file.
+
+045900     CLOSE EmployeeFile
+046000     CLOSE EmployeeErrorFile
+046100     CLOSE YtdFile
+046200     CLOSE ExtractFile
+046300* Close the files after processing all records. ReportFile stays
+046400* open a little longer, since Display-Results still has to print
+046500* the totals and the final page footer to it.
+
+046600     PERFORM Clear-Checkpoint
+046700* The run reached AT END cleanly, so the checkpoint is no longer
+046800* needed and is cleared to keep the next run from restarting
+046900* partway through a brand new file by mistake.
+
+047000     PERFORM Reconcile-Totals
+047100* Check the trailer's expected count and total salary against
+047200* WS-EmployeeCount and WS-TotalSalary before anything is
+047300* reported, so a short or over-counted run is caught here
+047400* instead of being reported as if it were clean.
+
+047500     PERFORM Display-Results.
+047600* Display the final results after all records have been
+047700* processed.
+
+047800 Check-For-Restart.
+047900     OPEN INPUT CheckpointFile
+048000     IF WS-CheckpointFile-Status = '00'
+048100         READ CheckpointFile
+048200             AT END
+048300                 MOVE 0 TO WS-Checkpoint-EmployeeID
+048400             NOT AT END
+048500                 MOVE CheckpointEmployeeID
+048600                     TO WS-Checkpoint-EmployeeID
+048700                 MOVE CheckpointEmployeeCount TO WS-EmployeeCount
+048800                 MOVE CheckpointTotalSalary TO WS-TotalSalary
+048900                 MOVE CheckpointActiveCount
+049000                     TO WS-Active-EmployeeCount
+049100                 MOVE CheckpointActiveSalary
+049200                     TO WS-Active-TotalSalary
+049300                 MOVE CheckpointInactiveCount
+049400                     TO WS-Inactive-EmployeeCount
+049500                 MOVE CheckpointInactiveSalary
+049600                     TO WS-Inactive-TotalSalary
+049700                 MOVE CheckpointErrorCount TO WS-ErrorCount
+049800                 MOVE CheckpointDepartmentCount
+049900                     TO WS-Department-Count
+050000                 PERFORM VARYING WS-Department-Index FROM 1 BY 1
+050100                     UNTIL WS-Department-Index
+050200                                         > WS-Department-Count
+050300                     SET CheckpointDept-Index
+050400                         TO WS-Department-Index
+050500                     MOVE CheckpointDept-Code
+050600                                         (CheckpointDept-Index)
+050700                         TO WS-Department-Code
+050800                                         (WS-Department-Index)
+050900                     MOVE CheckpointDept-Emp-Count
+051000                                         (CheckpointDept-Index)
+051100                         TO WS-Department-Emp-Count
+051200                                         (WS-Department-Index)
+051300                     MOVE CheckpointDept-Salary-Total
+051400                                         (CheckpointDept-Index)
+051500                         TO WS-Department-Salary-Total
+051600                                         (WS-Department-Index)
+051700                 END-PERFORM
+051800                 MOVE CheckpointRunDate TO WS-Run-Date
+051900                 MOVE CheckpointSeenIDCount TO WS-Seen-ID-Count
+052000                 PERFORM VARYING WS-Seen-ID-Index FROM 1 BY 1
+052100                     UNTIL WS-Seen-ID-Index > WS-Seen-ID-Count
+052200                     SET CheckpointSeenID-Index
+052300                         TO WS-Seen-ID-Index
+052400                     MOVE CheckpointSeenIDEntry
+052500                                         (CheckpointSeenID-Index)
+052600                         TO WS-Seen-ID-Entry (WS-Seen-ID-Index)
+052700                 END-PERFORM
+052800                 MOVE CheckpointReportPageCount
+052900                     TO WS-Report-Page-Count
+053000                 MOVE CheckpointReportLineCount
+053100                     TO WS-Report-Line-Count
+053200* Restoring WS-Department-Table from the checkpoint record puts
+053300* every department subtotal back the way it was as of the last
+053400* checkpoint, so a restart's department breakdown is not just the
+053500* post-checkpoint records. Restoring WS-Run-Date keeps every line
+053600* of the GL extract stamped with the original run's date even if
+053700* the restart happens on a later calendar day, and restoring
+053800* WS-Seen-ID-Table lets the duplicate check in Edit-Employee-
+053900* Record keep catching a retransmitted EmployeeID that was
+054000* already consumed before the checkpoint, the same way
+054100* WS-Department-Table is restored above. Restoring
+054200* WS-Report-Page-Count/WS-Report-Line-Count tells Write-Report-
+054300* Detail-Line/Write-Report-Totals where the prior run left off on
+054400* the page it was last writing to ReportFile, which Batch-
+054500* Processing reopens EXTEND on a restart, instead of letting them
+054600* believe a fresh, empty page is starting.
+054700         END-READ
+054800         CLOSE CheckpointFile
+054900     ELSE
+055000         MOVE 0 TO WS-Checkpoint-EmployeeID
+055100     END-IF
+055200* An empty or missing CheckpointFile means a normal run from the
+055300* first record; a checkpoint record means the prior run stopped
+055400* part way through, so WS-Totals, WS-Status-Totals, WS-ErrorCount,
+055500* and WS-Department-Table all pick up from that point.
+
+055600     IF WS-Checkpoint-EmployeeID > 0
+055700         MOVE WS-Checkpoint-EmployeeID TO EmployeeID
+055800         START EmployeeFile KEY IS GREATER THAN EmployeeID
+055900             INVALID KEY
+056000                 DISPLAY 'RESTART POSITION NOT FOUND, '
+056100                     'STARTING FROM BEGINNING'
+056200         END-START
+056300         DISPLAY 'RESTARTING AFTER EMPLOYEEID: '
+056400             WS-Checkpoint-EmployeeID
+056500     END-IF.
+056600* START repositions EmployeeFile just past the last EmployeeID
+056700* that was checkpointed, so the restart run resumes instead of
+056800* reprocessing records that already made it into WS-Totals.
+
+056900 Checkpoint-If-Needed.
+057000     ADD 1 TO WS-Records-Since-Checkpoint
+057100     IF WS-Records-Since-Checkpoint >= WS-Checkpoint-Interval
+057200         PERFORM Write-Checkpoint
+057300         MOVE 0 TO WS-Records-Since-Checkpoint
+057400     END-IF.
+057500* Checkpoints are written every WS-Checkpoint-Interval records
+057600* rather than after every single record, to keep the extra I/O
+057700* from slowing the main read loop down.
+
+057800 Write-Checkpoint.
+057900     OPEN OUTPUT CheckpointFile
+058000     MOVE EmployeeID TO CheckpointEmployeeID
+058100     MOVE WS-EmployeeCount TO CheckpointEmployeeCount
+058200     MOVE WS-TotalSalary TO CheckpointTotalSalary
+058300     MOVE WS-Active-EmployeeCount TO CheckpointActiveCount
+058400     MOVE WS-Active-TotalSalary TO CheckpointActiveSalary
+058500     MOVE WS-Inactive-EmployeeCount TO CheckpointInactiveCount
+058600     MOVE WS-Inactive-TotalSalary TO CheckpointInactiveSalary
+058700     MOVE WS-ErrorCount TO CheckpointErrorCount
+058800     MOVE WS-Department-Count TO CheckpointDepartmentCount
+058900     PERFORM VARYING WS-Department-Index FROM 1 BY 1
+059000         UNTIL WS-Department-Index > WS-Department-Count
+059100         SET CheckpointDept-Index TO WS-Department-Index
+059200         MOVE WS-Department-Code (WS-Department-Index)
+059300             TO CheckpointDept-Code (CheckpointDept-Index)
+059400         MOVE WS-Department-Emp-Count (WS-Department-Index)
+059500             TO CheckpointDept-Emp-Count (CheckpointDept-Index)
+059600         MOVE WS-Department-Salary-Total (WS-Department-Index)
+059700             TO CheckpointDept-Salary-Total (CheckpointDept-Index)
+059800     END-PERFORM
+059900     MOVE WS-Run-Date TO CheckpointRunDate
+060000     MOVE WS-Seen-ID-Count TO CheckpointSeenIDCount
+060100     PERFORM VARYING WS-Seen-ID-Index FROM 1 BY 1
+060200         UNTIL WS-Seen-ID-Index > WS-Seen-ID-Count
+060300         SET CheckpointSeenID-Index TO WS-Seen-ID-Index
+060400         MOVE WS-Seen-ID-Entry (WS-Seen-ID-Index)
+060500             TO CheckpointSeenIDEntry (CheckpointSeenID-Index)
+060600     END-PERFORM
+060700     MOVE WS-Report-Page-Count TO CheckpointReportPageCount
+060800     MOVE WS-Report-Line-Count TO CheckpointReportLineCount
+060900     WRITE CheckpointRecord
+061000     CLOSE CheckpointFile.
+061100* CheckpointFile is re-opened OUTPUT each time, so it always
+061200* holds exactly one record: the most recent checkpoint, carrying
+061300* every figure Check-For-Restart needs to put WS-Totals,
+061400* WS-Status-Totals, WS-ErrorCount, WS-Department-Table,
+061500* WS-Run-Date, WS-Seen-ID-Table, and the report page/line
+061600* counters back the way they were.
+
+061700 Clear-Checkpoint.
+061800     OPEN OUTPUT CheckpointFile
+061900     CLOSE CheckpointFile.
+062000* Opening OUTPUT and closing immediately truncates CheckpointFile
+062100* to empty, so Check-For-Restart finds nothing to restart from
+062200* the next time this job runs.
+
+062300 Capture-Trailer-Totals.
+062400     SET WS-Trailer-Present TO TRUE
+062500     MOVE TR-Expected-Count TO WS-Trailer-Expected-Count
+062600     MOVE TR-Expected-Total-Salary
+062700         TO WS-Trailer-Expected-Total-Salary.
+062800* EmployeeTrailerRecord is read through the same EmployeeRecord
+062900* slot as every other record, under the sentinel
+063000* WS-Trailer-EmployeeID, so its expected count and total salary
+063100* are saved off here for Reconcile-Totals to check once the file
+063200* has been read to the end.
+
+063300 Reconcile-Totals.
+063400     IF NOT WS-Trailer-Present
+063500         DISPLAY '*** EMPLOYEEFILE HAS NO TRAILER RECORD ***'
+063600         DISPLAY '*** TOTALS BELOW ARE UNRECONCILED ***'
+063700         MOVE 16 TO RETURN-CODE
+063800         SET WS-Reconciliation-Failed TO TRUE
+063900     ELSE
+064000         IF WS-EmployeeCount NOT = WS-Trailer-Expected-Count
+064100             OR WS-TotalSalary NOT =
+064200                 WS-Trailer-Expected-Total-Salary
+064300             DISPLAY '*** TRAILER RECONCILIATION FAILED ***'
+064400             DISPLAY 'EXPECTED COUNT:  ' WS-Trailer-Expected-Count
+064500             DISPLAY 'ACTUAL COUNT:    ' WS-EmployeeCount
+064600             DISPLAY 'EXPECTED SALARY: '
+064700                 WS-Trailer-Expected-Total-Salary
+064800             DISPLAY 'ACTUAL SALARY:   ' WS-TotalSalary
+064900             MOVE 16 TO RETURN-CODE
+065000             SET WS-Reconciliation-Failed TO TRUE
+065100         END-IF
+065200     END-IF.
+065300* A trailer record carries the count and total salary the file was
+065400* supposed to contain; a mismatch here means records were lost,
+065500* duplicated past what Edit-Employee-Record could catch, or the
+065600* file was truncated in transit, so the run's RETURN-CODE is set
+065700* to flag the job as failed even though processing itself ran to
+065800* completion.
+
+065900 Write-Report-Headings.
+066000     ADD 1 TO WS-Report-Page-Count
+066100     MOVE 0 TO WS-Report-Line-Count
+066200     MOVE WS-Report-Page-Count TO WS-RH1-Page-Number
+066300     WRITE ReportRecord FROM WS-Report-Heading-1
+066400         AFTER ADVANCING PAGE
+066500     WRITE ReportRecord FROM WS-Report-Heading-2
+066600         AFTER ADVANCING 2 LINES
+066700     WRITE ReportRecord FROM SPACES
+066800         AFTER ADVANCING 1 LINE.
+066900* AFTER ADVANCING PAGE on the first heading line starts a fresh
+067000* page; the column heading and a blank line follow it on every
+067100* page, including the first.
+
+067200 Write-Report-Detail-Line.
+067300     IF WS-Report-Line-Count >= WS-Report-Lines-Per-Page
+067400         PERFORM Write-Report-Footer
+067500         PERFORM Write-Report-Headings
+067600     END-IF
+067700* A full page gets its footer printed and a new page started
+067800* before this detail line is written.
+
+067900     MOVE EmployeeID      TO WS-RD-ID
+068000     MOVE EmployeeName    TO WS-RD-Name
+068100     MOVE EmployeeDepartmentCode TO WS-RD-Dept
+068200     MOVE EmployeeSalary  TO WS-RD-Salary
+068300     MOVE YtdCumulativeSalary TO WS-RD-Ytd-Salary
+068400     WRITE ReportRecord FROM WS-Report-Detail-Line
+068500         AFTER ADVANCING 1 LINE
+068600     ADD 1 TO WS-Report-Line-Count.
+068700* One detail line per accepted employee record, in the same
+068800* column layout as the heading.
+
+068900 Write-Report-Footer.
+069000     WRITE ReportRecord FROM WS-Report-Footer
+069100         AFTER ADVANCING 2 LINES.
+069200* Marks the bottom of a full page before the next page's heading
+069300* is printed.
+
+069400 Write-Report-Totals.
+069500     IF WS-Reconciliation-Failed
+069600         IF WS-Report-Line-Count >= WS-Report-Lines-Per-Page
+069700             PERFORM Write-Report-Footer
+069800             PERFORM Write-Report-Headings
+069900         END-IF
+070000         WRITE ReportRecord FROM WS-Report-Reconciliation-Line
+070100             AFTER ADVANCING 2 LINES
+070200         ADD 2 TO WS-Report-Line-Count
+070300* Stamping the report with this banner means the printed output
+070400* itself carries the reconciliation failure instead of relying
+070500* solely on the console DISPLAY and RETURN-CODE that Reconcile-
+070600* Totals already set, since a downstream report consumer will
+070700* never see either of those.
+070800     END-IF
+070900     IF WS-Report-Line-Count >= WS-Report-Lines-Per-Page
+071000         PERFORM Write-Report-Footer
+071100         PERFORM Write-Report-Headings
+071200     END-IF
+071300     MOVE SPACES             TO WS-Report-Totals-Line
+071400     MOVE 'TOTAL EMPLOYEES PROCESSED' TO WS-RT-Label
+071500     MOVE WS-EmployeeCount   TO WS-RT-Count-Value
+071600     MOVE 0                  TO WS-RT-Money-Value
+071700     WRITE ReportRecord FROM WS-Report-Totals-Line
+071800         AFTER ADVANCING 2 LINES
+071900     ADD 2 TO WS-Report-Line-Count
+072000* Write-Report-Totals checks and tracks WS-Report-Line-Count the
+072100* same way Write-Report-Detail-Line does, so the grand totals,
+072200* the active/terminated breakdown, and the department subtotals
+072300* get their own footer-and-new-heading break instead of running
+072400* past the bottom of the page.
+
+072500     IF WS-Report-Line-Count >= WS-Report-Lines-Per-Page
+072600         PERFORM Write-Report-Footer
+072700         PERFORM Write-Report-Headings
+072800     END-IF
+072900     MOVE SPACES             TO WS-Report-Totals-Line
+073000     MOVE 'TOTAL SALARY'     TO WS-RT-Label
+073100     MOVE 0                  TO WS-RT-Count-Value
+073200     MOVE WS-TotalSalary     TO WS-RT-Money-Value
+073300     WRITE ReportRecord FROM WS-Report-Totals-Line
+073400         AFTER ADVANCING 1 LINE
+073500     ADD 1 TO WS-Report-Line-Count
+
+073600     IF WS-Report-Line-Count >= WS-Report-Lines-Per-Page
+073700         PERFORM Write-Report-Footer
+073800         PERFORM Write-Report-Headings
+073900     END-IF
+074000     MOVE SPACES             TO WS-Report-Totals-Line
+074100     MOVE 'RECORDS REJECTED' TO WS-RT-Label
+074200     MOVE WS-ErrorCount      TO WS-RT-Count-Value
+074300     MOVE 0                  TO WS-RT-Money-Value
+074400     WRITE ReportRecord FROM WS-Report-Totals-Line
+074500         AFTER ADVANCING 1 LINE
+074600     ADD 1 TO WS-Report-Line-Count
+074700* The company-wide totals, in the same totals-line layout as
+074800* the department subtotals below them.
+
+074900     IF WS-Report-Line-Count >= WS-Report-Lines-Per-Page
+075000         PERFORM Write-Report-Footer
+075100         PERFORM Write-Report-Headings
+075200     END-IF
+075300     MOVE SPACES              TO WS-Report-Totals-Line
+075400     MOVE 'ACTIVE EMPLOYEES/SALARY' TO WS-RT-Label
+075500     MOVE WS-Active-EmployeeCount   TO WS-RT-Count-Value
+075600     MOVE WS-Active-TotalSalary     TO WS-RT-Money-Value
+075700     WRITE ReportRecord FROM WS-Report-Totals-Line
+075800         AFTER ADVANCING 1 LINE
+075900     ADD 1 TO WS-Report-Line-Count
+
+076000     IF WS-Report-Line-Count >= WS-Report-Lines-Per-Page
+076100         PERFORM Write-Report-Footer
+076200         PERFORM Write-Report-Headings
+076300     END-IF
+076400     MOVE SPACES              TO WS-Report-Totals-Line
+076500     MOVE 'TERMINATED EMPLOYEES/SALARY' TO WS-RT-Label
+076600     MOVE WS-Inactive-EmployeeCount  TO WS-RT-Count-Value
+076700     MOVE WS-Inactive-TotalSalary    TO WS-RT-Money-Value
+076800     WRITE ReportRecord FROM WS-Report-Totals-Line
+076900         AFTER ADVANCING 1 LINE
+077000     ADD 1 TO WS-Report-Line-Count
+077100* Active and terminated employees are broken out of the company-
+077200* wide totals above the same way department subtotals are below,
+077300* so the two pieces of WS-EmployeeCount/WS-TotalSalary are both
+077400* visible on the printed report.
+
+077500     IF WS-Report-Line-Count >= WS-Report-Lines-Per-Page
+077600         PERFORM Write-Report-Footer
+077700         PERFORM Write-Report-Headings
+077800     END-IF
+077900     MOVE SPACES             TO WS-Report-Totals-Line
+078000     WRITE ReportRecord FROM WS-Report-Totals-Line
+078100         AFTER ADVANCING 2 LINES
+078200     ADD 2 TO WS-Report-Line-Count
+078300     PERFORM VARYING WS-Department-Index FROM 1 BY 1
+078400             UNTIL WS-Department-Index > WS-Department-Count
+078500         IF WS-Report-Line-Count >= WS-Report-Lines-Per-Page
+078600             PERFORM Write-Report-Footer
+078700             PERFORM Write-Report-Headings
+078800         END-IF
+078900         MOVE SPACES TO WS-Report-Totals-Line
+079000         STRING 'DEPT ' DELIMITED BY SIZE
+079100                WS-Department-Code (WS-Department-Index)
+079200                                    DELIMITED BY SIZE
+079300                ' EMPLOYEES/SALARY' DELIMITED BY SIZE
+079400                INTO WS-RT-Label
+079500         MOVE WS-Department-Emp-Count (WS-Department-Index)
+079600                TO WS-RT-Count-Value
+079700         MOVE WS-Department-Salary-Total (WS-Department-Index)
+079800                TO WS-RT-Money-Value
+079900         WRITE ReportRecord FROM WS-Report-Totals-Line
+080000             AFTER ADVANCING 1 LINE
+080100         ADD 1 TO WS-Report-Line-Count
+080200     END-PERFORM
+080300     PERFORM Write-Report-Footer.
+080400* One line per department, reusing the same subtotal table that
+080500* Display-Results already prints to the console.
+
+080600 Open-Ytd-File.
+080700     OPEN I-O YtdFile
+080800     IF WS-YtdFile-Status = '35'
+080900         OPEN OUTPUT YtdFile
+081000         CLOSE YtdFile
+081100         OPEN I-O YtdFile
+081200     END-IF.
+081300* File status '35' on the first OPEN I-O means YtdFile has never
+081400* been created; OPEN OUTPUT then CLOSE lays down an empty file so
+081500* the OPEN I-O that follows succeeds on every run after the first.
+
+081600 Update-Ytd-Totals.
+081700     MOVE EmployeeID TO YtdEmployeeID
+081800     READ YtdFile
+081900         INVALID KEY
+082000             MOVE EmployeeSalary TO YtdCumulativeSalary
+082100             WRITE YtdRecord
+082200* No YtdRecord yet for this EmployeeID, so this period's salary
+082300* is the employee's first year-to-date figure.
+082400         NOT INVALID KEY
+082500             ADD EmployeeSalary TO YtdCumulativeSalary
+082600             REWRITE YtdRecord
+082700* A YtdRecord already on file just has this period's salary
+082800* folded into the running total.
+082900     END-READ.
+
+083000 Write-Extract-Record.
+083100     MOVE EmployeeSalary TO WS-EX-Salary-Edited
+083200     PERFORM VARYING WS-EX-Name-Length FROM 20 BY -1
+083300         UNTIL WS-EX-Name-Length = 0
+083400             OR EmployeeName (WS-EX-Name-Length:1) NOT = SPACE
+083500         CONTINUE
+083600     END-PERFORM
+083700     IF WS-EX-Name-Length = 0
+083800         STRING EmployeeID          DELIMITED BY SIZE
+083900             ','                    DELIMITED BY SIZE
+084000             ','                    DELIMITED BY SIZE
+084100             WS-EX-Salary-Edited    DELIMITED BY SIZE
+084200             ','                    DELIMITED BY SIZE
+084300             WS-Run-Date            DELIMITED BY SIZE
+084400             INTO WS-Extract-Line
+084500         END-STRING
+084600     ELSE
+084700         STRING EmployeeID          DELIMITED BY SIZE
+084800             ','                    DELIMITED BY SIZE
+084900             EmployeeName (1:WS-EX-Name-Length) DELIMITED BY SIZE
+085000             ','                    DELIMITED BY SIZE
+085100             WS-EX-Salary-Edited    DELIMITED BY SIZE
+085200             ','                    DELIMITED BY SIZE
+085300             WS-Run-Date            DELIMITED BY SIZE
+085400             INTO WS-Extract-Line
+085500         END-STRING
+085600     END-IF
+085700     WRITE ExtractRecord FROM WS-Extract-Line.
+085800* One comma-delimited line per accepted employee: EmployeeID,
+085900* EmployeeName trimmed of its trailing PIC A(20) padding so a GL
+086000* loader that does not itself trim does not ingest the padding,
+086100* EmployeeSalary re-edited with an explicit decimal point, and
+086200* the date this run was made. WS-EX-Name-Length is recomputed by
+086300* counting back from the 20th character rather than with
+086400* DELIMITED BY SPACE, since DELIMITED BY SPACE would stop the
+086500* STRING at the first embedded space in a name such as
+086600* 'JOHN DOE' and silently drop everything after it.
+
+086700 Edit-Employee-Record.
+086800     SET WS-Record-Valid TO TRUE
+086900     MOVE 0 TO WS-Error-Reason-Code
+087000     MOVE SPACES TO WS-Error-Reason-Text
+087100* Assume the record is good until an edit check below proves
+087200* otherwise.
+
+087300     IF EmployeeID < WS-Min-EmployeeID
+087400         OR EmployeeID > WS-Max-EmployeeID
+087500         SET WS-Record-Invalid TO TRUE
+087600         MOVE 10 TO WS-Error-Reason-Code
+087700         MOVE 'EMPLOYEEID ZERO, BLANK, OR OUT OF RANGE'
+087800             TO WS-Error-Reason-Text
+087900* A zero/blank EmployeeID cannot be a real employee, so it is
+088000* rejected here before the duplicate check even runs.
+
+088100     ELSE
+088200         SET WS-Seen-ID-Index TO 1
+088300         SEARCH WS-Seen-ID-Entry
+088400             AT END
+088500                 NEXT SENTENCE
+088600             WHEN WS-Seen-ID-Entry (WS-Seen-ID-Index) = EmployeeID
+088700                 SET WS-Record-Invalid TO TRUE
+088800                 MOVE 20 TO WS-Error-Reason-Code
+088900                 MOVE 'DUPLICATE EMPLOYEEID ALREADY PROCESSED'
+089000                     TO WS-Error-Reason-Text
+089100         END-SEARCH
+089200* SEARCH walks the seen-ID table built so far this run looking
+089300* for this EmployeeID; finding one means a retransmitted record.
+089400* The EmployeeID is not added to WS-Seen-ID-Table here: that only
+089500* happens in Process-Record once the record has also cleared
+089600* Check-Salary-Range, so a record rejected for salary overflow
+089700* does not permanently block a later corrected resubmission of
+089800* the same EmployeeID within this run.
+089900     END-IF.
+
+090000     IF WS-Record-Valid
+090100         IF NOT EmployeeActive AND NOT EmployeeTerminated
+090200             SET WS-Record-Invalid TO TRUE
+090300             MOVE 40 TO WS-Error-Reason-Code
+090400             MOVE 'INVALID EMPLOYEESTATUS (MUST BE A OR T)'
+090500                 TO WS-Error-Reason-Text
+090600         END-IF
+090700     END-IF.
+090800* EmployeeStatus has to be 'A' or 'T' for Process-Record to know
+090900* whether to PERFORM Process-Active-Record or
+091000* Process-Inactive-Record; anything else is rejected the same way
+091100* a bad EmployeeID is.
+
+091200 Write-Error-Record.
+091300     ADD 1 TO WS-ErrorCount
+091400     MOVE EmployeeID            TO EmployeeErrorID
+091500     MOVE WS-Error-Reason-Code  TO EmployeeErrorReasonCode
+091600     MOVE WS-Error-Reason-Text  TO EmployeeErrorReasonText
+091700     WRITE EmployeeErrorRecord.
+091800* Write the rejected record, together with its reason code and
+091900* text, to EmployeeErrorFile instead of letting it reach
+092000* WS-Totals.
+
+092100 Process-Record.
+092200     PERFORM Check-Salary-Range
+092300* Make sure this employee's salary will not push WS-TotalSalary
+092400* past what PIC 9(8)V99 can hold before any MOVE or ADD against
+092500* it is allowed to happen.
+
+092600     IF WS-Salary-Overflow
+092700         PERFORM Write-Error-Record
+092800     ELSE
+092900         IF WS-Seen-ID-Count < 99000
+093000             ADD 1 TO WS-Seen-ID-Count
+093100             MOVE EmployeeID
+093200                 TO WS-Seen-ID-Entry (WS-Seen-ID-Count)
+093300         END-IF
+093400* Only a record that has fully cleared both Edit-Employee-Record
+093500* and Check-Salary-Range is added to the seen-ID table, so a
+093600* salary-overflow rejection does not leave this EmployeeID
+093700* permanently flagged as a duplicate for the rest of the run.
+
+093800         ADD 1 TO WS-EmployeeCount
+093900* Increment the employee count by 1.
+
+094000         ADD EmployeeSalary TO WS-TotalSalary
+094100* Add the current employee's salary to the total salary. This
+094200* grand total covers every employee regardless of EmployeeStatus,
+094300* so it still ties back to the trailer's TR-Expected-Total-Salary.
+
+094400         IF EmployeeActive
+094500             PERFORM Process-Active-Record
+094600         ELSE
+094700             PERFORM Process-Inactive-Record
+094800         END-IF
+094900     END-IF.
+
+095000 Process-Active-Record.
+095100     ADD 1 TO WS-Active-EmployeeCount
+095200     ADD EmployeeSalary TO WS-Active-TotalSalary
+095300* An active employee's salary counts toward this period's pay,
+095400* so it rolls into department subtotals, YTD, the printed
+095500* report, and the GL extract, same as before EmployeeStatus
+095600* existed.
+
+095700     PERFORM Update-Department-Totals
+095800* Roll this employee's count and salary into the subtotal for
+095900* their department.
+
+096000     PERFORM Update-Ytd-Totals
+096100* Fold this period's salary into the employee's cumulative
+096200* year-to-date figure on YtdFile.
+
+096300     MOVE EmployeeID TO WS-DisplayID
+096400     MOVE EmployeeName TO WS-DisplayName
+096500     MOVE EmployeeSalary TO WS-DisplaySalary
+096600* Move the current employee's details to display variables.
+
+096700     DISPLAY 'Processing: ' WS-DisplayID ' '
+096800         WS-DisplayName ' ' WS-DisplaySalary
+096900* Display the employee's details to the job log.
+
+097000     PERFORM Write-Report-Detail-Line
+097100* Write the same employee's details to the printed report, with
+097200* page headings and page breaks handled there.
+
+097300     PERFORM Write-Extract-Record.
+097400* Write the same employee's details to the CSV extract finance
+097500* picks up for the general ledger feed.
+
+097600 Process-Inactive-Record.
+097700     ADD 1 TO WS-Inactive-EmployeeCount
+097800     ADD EmployeeSalary TO WS-Inactive-TotalSalary
+097900     MOVE EmployeeID TO WS-DisplayID
+098000     MOVE EmployeeName TO WS-DisplayName
+098100     MOVE EmployeeSalary TO WS-DisplaySalary
+098200     DISPLAY 'Terminated, not paid: ' WS-DisplayID ' '
+098300         WS-DisplayName ' ' WS-DisplaySalary.
+098400* A terminated employee is still counted in WS-EmployeeCount and
+098500* WS-TotalSalary and shown on the job log, but does not draw a
+098600* department subtotal, a YTD accrual, a report detail line, or a
+098700* GL extract line for a period they are no longer being paid
+098800* for.
+
+098900 Check-Salary-Range.
+099000     SET WS-Salary-Valid TO TRUE
+099100     MOVE 0 TO WS-Error-Reason-Code
+099200     MOVE SPACES TO WS-Error-Reason-Text
+099300* Assume the salary is safe to add until the check below proves
+099400* otherwise.
+
+099500     IF (WS-TotalSalary + EmployeeSalary) > 99999999.99
+099600         SET WS-Salary-Overflow TO TRUE
+099700         MOVE 30 TO WS-Error-Reason-Code
+099800         MOVE 'SALARY TOTAL WOULD EXCEED PIC 9(8)V99'
+099900             TO WS-Error-Reason-Text
+100000* Adding this employee's salary to the running total would
+100100* overflow WS-TotalSalary's PIC 9(8)V99, so the record is
+100200* rejected here instead of letting the ADD wrap silently.
+100300     END-IF.
+
+100400 Update-Department-Totals.
+100500     SET WS-Department-Index TO 1
+100600     SEARCH WS-Department-Entry
+100700         AT END
+100800             IF WS-Department-Count < 50
+100900                 ADD 1 TO WS-Department-Count
+101000                 MOVE EmployeeDepartmentCode
+101100                     TO WS-Department-Code (WS-Department-Count)
+101200                 MOVE 1
+101300                   TO WS-Department-Emp-Count
+101400                                     (WS-Department-Count)
+101500                 MOVE EmployeeSalary
+101600                   TO WS-Department-Salary-Total
+101700                                     (WS-Department-Count)
+101800* A department code not seen before in this run gets a brand
+101900* new subtotal entry, as long as the table still has room.
+102000             ELSE
+102100                 DISPLAY
+102200                     'DEPARTMENT TABLE FULL, NO SUBTOTAL FOR: '
+102300                     EmployeeDepartmentCode
+102400* WS-Department-Entry only holds 50 distinct codes; a 51st is
+102500* still counted in the grand totals by Process-Record, it just
+102600* will not get its own subtotal line on the report.
+102700             END-IF
+102800         WHEN WS-Department-Code (WS-Department-Index)
+102900                                 = EmployeeDepartmentCode
+103000             ADD 1 TO
+103100                WS-Department-Emp-Count (WS-Department-Index)
+103200             ADD EmployeeSalary TO
+103300                WS-Department-Salary-Total (WS-Department-Index)
+103400* A department code already in the table just adds to its
+103500* existing subtotal.
+103600     END-SEARCH.
+
+103700 Display-Results.
+103800     PERFORM Write-Report-Totals
+103900     CLOSE ReportFile
+104000* The company-wide totals and the per-department subtotals go to
+104100* ReportFile, the page-formatted report that can be filed or
+104200* handed to management, instead of to the console.
+
+104300     DISPLAY 'Batch run complete, see employee-report.txt'.
+104400* A short completion note for the job log; the figures
+104500* themselves are on the printed report.
+
+104600 Single-Record-Correction.
+104700     OPEN I-O EmployeeFile
+104800     IF WS-EmployeeFile-Status NOT = '00'
+104900         DISPLAY 'EMPLOYEEFILE OPEN FAILED, FILE STATUS: '
+105000             WS-EmployeeFile-Status
+105100     END-IF
+105200* Correction mode opens EmployeeFile for both random READ and
+105300* REWRITE against the single record the operator names. A status
+105400* other than '00' here means there is no file to look the
+105500* EmployeeID up against, so the READ just below will fail too.
+
+105600     DISPLAY 'Enter EmployeeID to correct: '
+105700     ACCEPT WS-Correction-EmployeeID
+105800     IF WS-Correction-EmployeeID < WS-Min-EmployeeID
+105900         OR WS-Correction-EmployeeID > WS-Max-EmployeeID
+106000         DISPLAY 'EMPLOYEEID OUT OF RANGE, NOTHING TO CORRECT: '
+106100             WS-Correction-EmployeeID
+106200* WS-Trailer-EmployeeID (99999) sits above WS-Max-EmployeeID, so
+106300* this same range check keeps correction mode from ever reading
+106400* the trailer record through the EmployeeRecord layout and
+106500* REWRITEing garbage over TR-Expected-Count/TR-Expected-Total-
+106600* Salary; no real employee is rejected by it either, since
+106700* Edit-Employee-Record enforces the identical range on the way in.
+106800     ELSE
+106900         MOVE WS-Correction-EmployeeID TO EmployeeID
+107000         READ EmployeeFile
+107100             INVALID KEY
+107200                 DISPLAY 'EmployeeID not on file: '
+107300                     WS-Correction-EmployeeID
+107400* INVALID KEY means EmployeeID is not on EmployeeFile, so there
+107500* is nothing to correct.
+107600             NOT INVALID KEY
+107700                 DISPLAY 'Current salary for ' EmployeeName ': '
+107800                     EmployeeSalary
+107900                 DISPLAY 'Enter corrected salary: '
+108000                 ACCEPT WS-Correction-New-Salary
+108100                 MOVE WS-Correction-New-Salary TO EmployeeSalary
+108200                 REWRITE EmployeeRecord
+108300                     INVALID KEY
+108400                         DISPLAY 'REWRITE FAILED, FILE STATUS: '
+108500                             WS-EmployeeFile-Status
+108600                     NOT INVALID KEY
+108700                         DISPLAY
+108800                             'Salary corrected for EmployeeID: '
+108900                             WS-Correction-EmployeeID
+109000                 END-REWRITE
+109100* A single REWRITE against the keyed record replaces the one bad
+109200* salary figure without touching any other employee on the file.
+109300         END-READ
+109400     END-IF
+
+109500     CLOSE EmployeeFile.
+
+
+
+
+
+
+
+
